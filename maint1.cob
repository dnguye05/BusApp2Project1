@@ -0,0 +1,219 @@
+      ******************************************************************
+      *Author: David Nguyen
+      *Due Date: January 30, 2022
+      *Purpose: maint1 - add/change/delete maintenance for EMPL.PROG1
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. maint1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO 'EMPL.PROG1.TRANS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTER-FILE ASSIGN TO 'EMPL.PROG1'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS I-EMP-ID.
+           SELECT MAINT-REPORT-FILE ASSIGN TO 'EMPL.PROG1.MAINTRPT'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-RECORD PIC X(132).
+       FD  MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPREC.
+       FD  MAINT-REPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  MAINT-REPORT-RECORD PIC X(132).
+       WORKING-STORAGE SECTION.
+           COPY TRANREC.
+       01  REPORT-HEADING.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 RH-CURR-DATE PIC 99/99/99.
+           03 FILLER PIC X(8) VALUE SPACES.
+           03 FILLER PIC X(34) VALUE
+               'EMPL.PROG1 MASTER MAINTENANCE RUN'.
+           03 FILLER PIC X(83) VALUE SPACES.
+       01  REPORT-DETAIL.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 RD-TRANS-CODE PIC X(1).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 RD-EMP-ID PIC X(7).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 RD-DISPOSITION PIC X(10).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 RD-REASON PIC X(40).
+           03 FILLER PIC X(65) VALUE SPACES.
+       01  REPORT-SUMMARY.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 FILLER PIC X(26) VALUE 'TRANSACTIONS READ:'.
+           03 FILLER PIC X(7) VALUE SPACES.
+           03 RS-TRANS-READ PIC ZZZ9.
+           03 FILLER PIC X(6) VALUE SPACES.
+           03 FILLER PIC X(22) VALUE 'TRANSACTIONS APPLIED:'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 RS-TRANS-APPLIED PIC ZZZ9.
+           03 FILLER PIC X(6) VALUE SPACES.
+           03 FILLER PIC X(23) VALUE 'TRANSACTIONS REJECTED:'.
+           03 RS-TRANS-REJECTED PIC ZZZ9.
+           03 FILLER PIC X(7) VALUE SPACES.
+       01  MISC.
+           03 EOF-T PIC 9 VALUE 0.
+           03 TRANS-COUNTER PIC 9(4) VALUE 0.
+           03 APPLIED-COUNTER PIC 9(4) VALUE 0.
+           03 REJECTED-COUNTER PIC 9(4) VALUE 0.
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           OPEN INPUT TRANS-FILE
+               I-O MASTER-FILE
+               OUTPUT MAINT-REPORT-FILE.
+           PERFORM 100-PRINT-HEADING.
+           PERFORM 900-READ-TRANS.
+           PERFORM 200-LOOP-TRANS
+               UNTIL EOF-T = 1.
+           PERFORM 800-PRINT-SUMMARY.
+           CLOSE TRANS-FILE
+               MASTER-FILE
+               MAINT-REPORT-FILE.
+           STOP RUN.
+      ******************************************************************
+      *    PRINT THE RUN HEADING
+      ******************************************************************
+       100-PRINT-HEADING.
+           ACCEPT RH-CURR-DATE FROM DATE.
+           WRITE MAINT-REPORT-RECORD FROM REPORT-HEADING.
+           MOVE SPACES TO MAINT-REPORT-RECORD.
+           WRITE MAINT-REPORT-RECORD
+               AFTER ADVANCING 1 LINE.
+      ******************************************************************
+      *    APPLY ONE TRANSACTION TO THE MASTER BASED ON T-TRANS-CODE
+      ******************************************************************
+       200-LOOP-TRANS.
+           ADD 1 TO TRANS-COUNTER.
+           EVALUATE T-TRANS-CODE
+               WHEN 'A'
+                   PERFORM 300-ADD-EMPLOYEE
+               WHEN 'C'
+                   PERFORM 400-CHANGE-EMPLOYEE
+               WHEN 'D'
+                   PERFORM 500-DELETE-EMPLOYEE
+               WHEN OTHER
+                   MOVE 'UNKNOWN TRANSACTION CODE' TO RD-REASON
+                   PERFORM 610-LOG-REJECTED
+           END-EVALUATE.
+           PERFORM 900-READ-TRANS.
+      ******************************************************************
+      *    ADD A NEW EMPLOYEE MASTER RECORD
+      ******************************************************************
+       300-ADD-EMPLOYEE.
+           MOVE T-EMP-ID TO I-EMP-ID.
+           MOVE T-LNAME TO I-LNAME.
+           MOVE T-FNAME TO I-FNAME.
+           MOVE T-EMP-TYPE TO I-EMP-TYPE.
+           MOVE T-TITLE TO I-TITLE.
+           MOVE T-SSN TO I-SSN.
+           MOVE T-DEPT TO I-DEPT.
+           MOVE T-DATE TO I-DATE.
+           MOVE T-EMP-RATE TO I-EMP-RATE.
+           MOVE T-EMP-STATUS TO I-EMP-STATUS.
+           MOVE T-DEDUCT(1) TO I-DEDUCT(1).
+           MOVE T-DEDUCT(2) TO I-DEDUCT(2).
+           MOVE T-DEDUCT(3) TO I-DEDUCT(3).
+           MOVE T-DEDUCT(4) TO I-DEDUCT(4).
+           MOVE T-DEDUCT(5) TO I-DEDUCT(5).
+           WRITE INPUT-DATA
+               INVALID KEY
+                   MOVE 'EMPLOYEE ID ALREADY ON MASTER' TO RD-REASON
+                   PERFORM 610-LOG-REJECTED
+               NOT INVALID KEY
+                   PERFORM 620-LOG-APPLIED
+           END-WRITE.
+      ******************************************************************
+      *    CHANGE AN EXISTING EMPLOYEE MASTER RECORD
+      ******************************************************************
+       400-CHANGE-EMPLOYEE.
+           MOVE T-EMP-ID TO I-EMP-ID.
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE 'EMPLOYEE ID NOT ON MASTER' TO RD-REASON
+                   PERFORM 610-LOG-REJECTED
+               NOT INVALID KEY
+                   MOVE T-LNAME TO I-LNAME
+                   MOVE T-FNAME TO I-FNAME
+                   MOVE T-EMP-TYPE TO I-EMP-TYPE
+                   MOVE T-TITLE TO I-TITLE
+                   MOVE T-SSN TO I-SSN
+                   MOVE T-DEPT TO I-DEPT
+                   MOVE T-DATE TO I-DATE
+                   MOVE T-EMP-RATE TO I-EMP-RATE
+                   MOVE T-EMP-STATUS TO I-EMP-STATUS
+                   MOVE T-DEDUCT(1) TO I-DEDUCT(1)
+                   MOVE T-DEDUCT(2) TO I-DEDUCT(2)
+                   MOVE T-DEDUCT(3) TO I-DEDUCT(3)
+                   MOVE T-DEDUCT(4) TO I-DEDUCT(4)
+                   MOVE T-DEDUCT(5) TO I-DEDUCT(5)
+                   REWRITE INPUT-DATA
+                       INVALID KEY
+                           MOVE 'REWRITE FAILED' TO RD-REASON
+                           PERFORM 610-LOG-REJECTED
+                       NOT INVALID KEY
+                           PERFORM 620-LOG-APPLIED
+                   END-REWRITE
+           END-READ.
+      ******************************************************************
+      *    DELETE AN EXISTING EMPLOYEE MASTER RECORD
+      ******************************************************************
+       500-DELETE-EMPLOYEE.
+           MOVE T-EMP-ID TO I-EMP-ID.
+           DELETE MASTER-FILE RECORD
+               INVALID KEY
+                   MOVE 'EMPLOYEE ID NOT ON MASTER' TO RD-REASON
+                   PERFORM 610-LOG-REJECTED
+               NOT INVALID KEY
+                   PERFORM 620-LOG-APPLIED
+           END-DELETE.
+      ******************************************************************
+      *    LOG A REJECTED TRANSACTION TO THE MAINTENANCE REPORT
+      ******************************************************************
+       610-LOG-REJECTED.
+           MOVE T-TRANS-CODE TO RD-TRANS-CODE.
+           MOVE T-EMP-ID TO RD-EMP-ID.
+           MOVE 'REJECTED' TO RD-DISPOSITION.
+           WRITE MAINT-REPORT-RECORD FROM REPORT-DETAIL
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO REJECTED-COUNTER.
+      ******************************************************************
+      *    LOG AN APPLIED TRANSACTION TO THE MAINTENANCE REPORT
+      ******************************************************************
+       620-LOG-APPLIED.
+           MOVE T-TRANS-CODE TO RD-TRANS-CODE.
+           MOVE T-EMP-ID TO RD-EMP-ID.
+           MOVE 'APPLIED' TO RD-DISPOSITION.
+           MOVE SPACES TO RD-REASON.
+           WRITE MAINT-REPORT-RECORD FROM REPORT-DETAIL
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO APPLIED-COUNTER.
+      ******************************************************************
+      *    PRINT THE RUN SUMMARY
+      ******************************************************************
+       800-PRINT-SUMMARY.
+           MOVE SPACES TO MAINT-REPORT-RECORD.
+           WRITE MAINT-REPORT-RECORD
+               AFTER ADVANCING 1 LINE.
+           MOVE TRANS-COUNTER TO RS-TRANS-READ.
+           MOVE APPLIED-COUNTER TO RS-TRANS-APPLIED.
+           MOVE REJECTED-COUNTER TO RS-TRANS-REJECTED.
+           WRITE MAINT-REPORT-RECORD FROM REPORT-SUMMARY
+               AFTER ADVANCING 1 LINE.
+      ******************************************************************
+      *    READ THE NEXT TRANSACTION
+      ******************************************************************
+       900-READ-TRANS.
+           READ TRANS-FILE INTO TRANS-DATA
+               AT END MOVE 1 TO EOF-T.
+      ******************************************************************
+      *    ENDING LINE
+      ******************************************************************
+       END PROGRAM maint1.
