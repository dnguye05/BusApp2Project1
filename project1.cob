@@ -9,36 +9,104 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'EMPL.PROG1'
+      *    ASSIGN-TO NAME IS SET AT RUNTIME FROM DIVISION-FILE-NAME SO
+      *    000-MAINLINE CAN LOOP THE SAME PROCESSING OVER EACH
+      *    DIVISION'S EMPLOYEE FILE IN TURN
+           SELECT INPUT-FILE ASSIGN TO DIVISION-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IR-EMP-ID.
+           SELECT SORTED-FILE ASSIGN TO 'EMPL.PROG1.SORTED'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO 'EMPL.PROG1.SORTWK'.
            SELECT OUTPUT-FILE ASSIGN TO 'EMPL.PROG1.OUTPUT'.
+           SELECT EXCEPTION-FILE ASSIGN TO 'EMPL.PROG1.EXCEPT'.
+           SELECT CSV-FILE ASSIGN TO 'EMPL.PROG1.CSV'.
+           SELECT YTD-FILE ASSIGN TO 'EMPL.PROG1.YTD'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'EMPL.PROG1.CHKPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    PRIOR RUN'S EMPLOYEE RATES, KEPT SO THIS RUN CAN TELL WHICH
+      *    EMPLOYEES HAD A RATE CHANGE SINCE THE LAST RUN
+           SELECT PRIOR-RATE-FILE ASSIGN TO 'EMPL.PROG1.RATES'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PR-EMP-ID
+               FILE STATUS IS PRIOR-RATE-STATUS.
+           SELECT RATE-AUDIT-FILE ASSIGN TO 'EMPL.PROG1.RATECHG'.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  INPUT-RECORD.
+           03 IR-EMP-ID PIC X(7).
+           03 FILLER PIC X(125).
+       FD  SORTED-FILE
            BLOCK CONTAINS 0 RECORDS
                LABEL RECORDS ARE STANDARD.
-       01  INPUT-RECORD PIC X(132).
+       01  SORTED-RECORD PIC X(132).
+      *    WORK FILE USED TO SORT EMPLOYEES BY TYPE THEN LAST NAME
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           03 FILLER PIC X(7).
+           03 SW-LNAME PIC X(15).
+           03 FILLER PIC X(15).
+           03 SW-EMP-TYPE PIC X(2).
+           03 FILLER PIC X(93).
        FD  OUTPUT-FILE
            LABEL RECORDS ARE OMITTED.
        01  OUTPUT-RECORD PIC X(132).
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  EXCEPTION-RECORD PIC X(132).
+      *    COMMA-DELIMITED EXTRACT OF EMPLOYEE TOTALS FOR THE AP IMPORT
+       FD  CSV-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  CSV-RECORD PIC X(59).
+      *    SMALL BALANCE FILE CARRYING YEAR-TO-DATE DEDUCTION TOTALS
+      *    FORWARD FROM ONE RUN TO THE NEXT
+       FD  YTD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  YTD-RECORD.
+           03 YR-TOTAL-DEDUCT PIC 9(9)V9(2).
+      *    CHECKPOINT RECORD WRITTEN PERIODICALLY WHILE THE REPORT IS
+      *    PRINTING SO AN INTERRUPTED RUN CAN BE RESTARTED WITHOUT
+      *    REPROCESSING THE EMPLOYEES THAT ALREADY MADE IT TO PRINT
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           03 CR-DIVISION-CODE PIC X(4).
+           03 CR-LAST-EMP-ID PIC X(7).
+           03 CR-PAGE-NUM PIC 999.
+       FD  PRIOR-RATE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PRIOR-RATE-RECORD.
+           03 PR-EMP-ID PIC X(7).
+           03 PR-EMP-RATE.
+               05 PR-EMP-RATE-WHOLE PIC 9(4).
+               05 PR-EMP-RATE-DECIMAL PIC P9(2).
+      *    COMMA-DELIMITED RATE-CHANGE AUDIT TRAIL, ONE LINE PER
+      *    EMPLOYEE WHOSE RATE DIFFERS FROM THE PRIOR RUN'S SNAPSHOT
+       FD  RATE-AUDIT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  RATE-AUDIT-RECORD PIC X(32).
        WORKING-STORAGE SECTION.
-       01  INPUT-DATA.
-           03 I-EMP-ID PIC X(7).
-           03 I-LNAME PIC X(15).
-           03 I-FNAME PIC X(15).
-           03 I-EMP-TYPE PIC X(2).
-           03 I-TITLE PIC X(17).
-           03 I-SSN PIC X(9).
-           03 FILLER PIC X(24).
-           03 I-DATE PIC X(8).
-           03 FILLER PIC X(2).
-           03 I-EMP-RATE.
-               05 I-EMP-RATE-WHOLE PIC 9(4).
-               05 I-EMP-RATE-DECIMAL PIC P9(2).
-           03 I-EMP-STATUS PIC X(1).
-           03 I-DEDUCT OCCURS 5 TIMES.
-               05 I-DEDUCT-WHOLE PIC 9(3).
-               05 I-DEDUCT-DECIMAL PIC P9(2).
+           COPY EMPREC.
+       01  DIVISION-FILE-NAME PIC X(20) VALUE SPACES.
+      *    DIVISION EMPLOYEE FILES PROCESSED BY 000-MAINLINE, ONE AFTER
+      *    THE OTHER, INTO THE SAME CONSOLIDATED OUTPUT-FILE
+       01  DIVISION-LIST.
+           03 FILLER PIC X(24) VALUE 'EASTEMPL.PROG1.EAST     '.
+           03 FILLER PIC X(24) VALUE 'WESTEMPL.PROG1.WEST     '.
+       01  DIVISION-ENTRY REDEFINES DIVISION-LIST.
+           03 DIVISION-ITEM OCCURS 2 TIMES INDEXED BY DIV-IDX.
+               05 DV-DIVISION-CODE PIC X(4).
+               05 DV-DIVISION-FILE PIC X(20).
+       01  DIVISION-TOTALS.
+           03 DIVISION-STAT OCCURS 2 TIMES.
+               05 DV-COUNT PIC 9(4) VALUE 0.
+               05 DV-TOTAL-RATE PIC 9(8)V9(2) VALUE 0.
+               05 DV-TOTAL-DEDUCT PIC 9(6)V9(2) VALUE 0.
        01  OUTPUT-HEADING1.
            03 FILLER PIC X(1) VALUE SPACES.
            03 H1-CURR-DATE PIC 99/99/99.
@@ -82,11 +150,16 @@
            03 D1-TITLE PIC X(17) VALUE SPACES.
            03 FILLER PIC X(5) VALUE SPACES.
            03 D1-DATE PIC 99/99/9999.
-           03 FILLER PIC X(25) VALUE SPACES.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(5) VALUE 'DEPT:'.
+           03 D1-DEPT PIC X(4).
+           03 FILLER PIC X(14) VALUE SPACES.
        01  OUTPUT-DATA2.
            03 FILLER PIC X(69) VALUE SPACES.
            03 FILLER PIC X(7) VALUE 'DEDUCT:'.
-           03 FILLER PIC X(5) VALUE SPACES.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 D2-DEDUCT-DESC PIC X(7).
+           03 FILLER PIC X(1) VALUE SPACES.
            03 D2-DEDUCT1 PIC ZZ9.99.
            03 FILLER PIC X(5) VALUE SPACES.
            03 FILLER PIC X(5) VALUE 'RATE:'.
@@ -96,11 +169,13 @@
            03 FILLER PIC X(6) VALUE 'STATUS'.
            03 FILLER PIC X(2) VALUE SPACES.
            03 D2-EMP-STATUS PIC X(1).
-           03 FILLER PIC X(12) VALUE SPACES.
+           03 FILLER PIC X(8) VALUE SPACES.
        01  OUTPUT-DATA3.
            03 FILLER PIC X(81) VALUE SPACES.
+           03 D3-DEDUCT-DESC PIC X(7).
+           03 FILLER PIC X(1) VALUE SPACES.
            03 D3-DEDUCTOTHERS PIC ZZ9.99.
-           03 FILLER PIC X(45) VALUE SPACES.
+           03 FILLER PIC X(37) VALUE SPACES.
        01  OUTPUT-DATA4.
            03 FILLER PIC X(69) VALUE SPACES.
            03 FILLER PIC X(6) VALUE 'TOTAL:'.
@@ -112,7 +187,10 @@
            03 FILLER PIC X(32) VALUE 'NUMBER OF EMPLOYEE RECORDS READ:'.
            03 FILLER PIC X(13) VALUE SPACES.
            03 F1-EMP-COUNTER PIC ZZZ9.
-           03 FILLER PIC X(82) VALUE SPACES.
+           03 FILLER PIC X(13) VALUE SPACES.
+           03 FILLER PIC X(21) VALUE 'NUMBER OF EXCEPTIONS:'.
+           03 F1-EXCEPT-COUNT PIC ZZZ9.
+           03 FILLER PIC X(44) VALUE SPACES.
        01  OUTPUT-FOOTER2.
            03 FILLER PIC X(1) VALUE SPACES.
            03 FILLER PIC X(27) VALUE 'NUMBER OF HOURLY EMPLOYEES:'.
@@ -136,41 +214,257 @@
            03 FILLER PIC X(22) VALUE 'AVERAGE SALARIED RATE:'.
            03 FILLER PIC X(5) VALUE SPACES.
            03 F3-AVG-S-RATE PIC $$,$$$.99.
-           03 FILLER PIC X(10) VALUES SPACES.
+           03 FILLER PIC X(10) VALUE SPACES.
            03 FILLER PIC X(13) VALUE 'TOTAL DEDUCT:'.
            03 FILLER PIC X(8) VALUE SPACES.
            03 F3-TOTAL-DEDUCT PIC $$$,$$9.99.
            03 FILLER PIC X(1) VALUE SPACES.
+       01  OUTPUT-FOOTER4.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 FILLER PIC X(26) VALUE 'YEAR-TO-DATE TOTAL DEDUCT:'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 F4-YTD-TOTAL-DEDUCT PIC $$$,$$9.99.
+           03 FILLER PIC X(94) VALUE SPACES.
+       01  EXCEPTION-OUT.
+           03 EX-EMP-ID PIC X(7).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 EX-LNAME PIC X(15).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 EX-FNAME PIC X(15).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 EX-REASON PIC X(40).
+           03 FILLER PIC X(49) VALUE SPACES.
+       01  CSV-OUT.
+           03 CSV-EMP-ID PIC X(7).
+           03 FILLER PIC X(1) VALUE ','.
+           03 CSV-LNAME PIC X(15).
+           03 FILLER PIC X(1) VALUE ','.
+           03 CSV-FNAME PIC X(15).
+           03 FILLER PIC X(1) VALUE ','.
+           03 CSV-EMP-TYPE PIC X(2).
+           03 FILLER PIC X(1) VALUE ','.
+           03 CSV-EMP-RATE PIC ZZZ9.99.
+           03 FILLER PIC X(1) VALUE ','.
+           03 CSV-TOTAL-DEDUCT PIC ZZZZ9.99.
+       01  RATE-AUDIT-OUT.
+           03 RA-EMP-ID PIC X(7).
+           03 FILLER PIC X(1) VALUE ','.
+           03 RA-OLD-RATE PIC ZZZ9.99.
+           03 FILLER PIC X(1) VALUE ','.
+           03 RA-NEW-RATE PIC ZZZ9.99.
+           03 FILLER PIC X(1) VALUE ','.
+           03 RA-EFFECTIVE-DATE PIC X(8).
+       01  OUTPUT-DEPT-HEADING.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 FILLER PIC X(22) VALUE 'DEPARTMENT SUBTOTALS:'.
+           03 FILLER PIC X(109) VALUE SPACES.
+       01  OUTPUT-DEPT-DATA.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 FILLER PIC X(5) VALUE 'DEPT:'.
+           03 DD-DEPT-CODE PIC X(4).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(15) VALUE 'EMPLOYEE COUNT:'.
+           03 DD-COUNT PIC ZZZ9.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(13) VALUE 'AVERAGE RATE:'.
+           03 DD-AVG-RATE PIC $$,$$9.99.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(13) VALUE 'TOTAL DEDUCT:'.
+           03 DD-TOTAL-DEDUCT PIC $$,$$9.99.
+           03 FILLER PIC X(50) VALUE SPACES.
+       01  OUTPUT-DIV-HEADING.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 FILLER PIC X(21) VALUE 'DIVISION SUBTOTALS:'.
+           03 FILLER PIC X(110) VALUE SPACES.
+       01  OUTPUT-DIV-DATA.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 FILLER PIC X(9) VALUE 'DIVISION:'.
+           03 DV-DATA-CODE PIC X(4).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(15) VALUE 'EMPLOYEE COUNT:'.
+           03 DV-DATA-COUNT PIC ZZZ9.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(13) VALUE 'AVERAGE RATE:'.
+           03 DV-DATA-AVG-RATE PIC $$,$$9.99.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(13) VALUE 'TOTAL DEDUCT:'.
+           03 DV-DATA-TOTAL-DEDUCT PIC $$,$$9.99.
+           03 FILLER PIC X(46) VALUE SPACES.
+      *    DEDUCTION SLOT 1 IS MEDICAL, SLOT 2 IS DENTAL, SLOT 3 IS
+      *    401K, SLOT 4 IS VISION AND SLOT 5 IS OTHER DEDUCTIONS.
+       01  DEDUCT-DESC-TABLE.
+           03 FILLER PIC X(7) VALUE 'MEDICAL'.
+           03 FILLER PIC X(7) VALUE 'DENTAL '.
+           03 FILLER PIC X(7) VALUE '401K   '.
+           03 FILLER PIC X(7) VALUE 'VISION '.
+           03 FILLER PIC X(7) VALUE 'OTHER  '.
+       01  DEDUCT-DESC-ENTRY REDEFINES DEDUCT-DESC-TABLE.
+           03 DEDUCT-DESC PIC X(7) OCCURS 5 TIMES.
+       01  DEPT-TABLE.
+           03 DEPT-ENTRY OCCURS 20 TIMES INDEXED BY DEPT-IDX.
+               05 DT-DEPT-CODE PIC X(4) VALUE SPACES.
+               05 DT-COUNT PIC 9(4) VALUE 0.
+               05 DT-TOTAL-RATE PIC 9(8)V9(2) VALUE 0.
+               05 DT-TOTAL-DEDUCT PIC 9(6)V9(2) VALUE 0.
        01  MISC.
            03 EOF-I PIC 9 VALUE 0.
            03 PAGE-NUM PIC 999 VALUE 1.
+           03 PRIOR-EMP-TYPE PIC X(2) VALUE SPACES.
+           03 FIRST-RECORD-SW PIC 9 VALUE 1.
+           03 REJECT-SW PIC 9 VALUE 0.
+           03 EXCEPT-COUNTER PIC 9(4) VALUE 0.
            03 RECORD-PAGE-COUNTER PIC 99 VALUE 0.
-           03 EMP-COUNTER PIC 9(4).
-           03 EMP-H-COUNT PIC 9(4).
-           03 EMP-S-COUNT PIC 9(4).
-           03 TOTAL-H-RATE PIC 9(8)V9(2).
-           03 TOTAL-S-RATE PIC 9(10)V9(2).
-           03 EMP-RATE-FORMATER PIC 9(4)V9(2).
+           03 EMP-COUNTER PIC 9(4) VALUE 0.
+           03 EMP-H-COUNT PIC 9(4) VALUE 0.
+           03 EMP-S-COUNT PIC 9(4) VALUE 0.
+           03 TOTAL-H-RATE PIC 9(8)V9(2) VALUE 0.
+           03 TOTAL-S-RATE PIC 9(10)V9(2) VALUE 0.
+           03 EMP-RATE-FORMATER PIC 9(4)V9(2) VALUE 0.
            03 DEDUCT-ARRAY-FORMATOR OCCURS 5 TIMES.
                05 DEDUCT-FORMAT PIC 9(3)V9(2).
            03 SUB PIC 99.
-           03 TOTAL-EMP-DEDUCT PIC 9(6)V9(2).
-           03 DEDUCT-COUNT PIC 9(4).
-           03 TOTAL-AVG-DEDUCT PIC 9(6)V9(2).
-           03 TOTAL-DEDUCT PIC 9(7)V9(2).
+           03 TOTAL-EMP-DEDUCT PIC 9(6)V9(2) VALUE 0.
+           03 DEDUCT-COUNT PIC 9(4) VALUE 0.
+           03 TOTAL-AVG-DEDUCT PIC 9(6)V9(2) VALUE 0.
+           03 TOTAL-DEDUCT PIC 9(7)V9(2) VALUE 0.
+           03 DEPT-TABLE-COUNT PIC 99 VALUE 0.
+           03 DEPT-FOUND-SW PIC 9 VALUE 0.
+           03 YTD-PRIOR-TOTAL-DEDUCT PIC 9(9)V9(2) VALUE 0.
+           03 YTD-GRAND-TOTAL-DEDUCT PIC 9(9)V9(2) VALUE 0.
+           03 CHECKPOINT-EMP-ID PIC X(7) VALUE SPACES.
+           03 CHECKPOINT-PAGE-NUM PIC 999 VALUE 0.
+           03 RESTART-SW PIC 9 VALUE 0.
+           03 CHECKPOINT-DUMMY PIC 9(4) VALUE 0.
+           03 CHECKPOINT-REM PIC 9 VALUE 0.
+           03 DIVISION-TABLE-COUNT PIC 9 VALUE 2.
+           03 CURRENT-DIVISION-CODE PIC X(4) VALUE SPACES.
+           03 CHECKPOINT-DIVISION-CODE PIC X(4) VALUE SPACES.
+           03 DIVISION-DONE-SW PIC 9 VALUE 0.
+           03 PRIOR-RATE-STATUS PIC XX VALUE SPACES.
        PROCEDURE DIVISION.
        000-MAINLINE.
-           OPEN INPUT INPUT-FILE
-               OUTPUT OUTPUT-FILE.
-           PERFORM 900-READ-INPUT.
-           PERFORM 100-PRINT-HEADER.
-           PERFORM 200-LOOP-FILE
-               UNTIL EOF-I = 1;
+           PERFORM 110-READ-YTD-BALANCE.
+           PERFORM 130-READ-CHECKPOINT.
+           PERFORM 150-OPEN-PRIOR-RATES.
+           IF RESTART-SW = 1
+               OPEN EXTEND OUTPUT-FILE
+                   EXCEPTION-FILE
+                   CSV-FILE
+                   RATE-AUDIT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+                   OUTPUT EXCEPTION-FILE
+                   OUTPUT CSV-FILE
+                   OUTPUT RATE-AUDIT-FILE
+           END-IF.
+           PERFORM 050-PROCESS-DIVISION
+               VARYING DIV-IDX FROM 1 BY 1
+               UNTIL DIV-IDX > DIVISION-TABLE-COUNT.
+           PERFORM 750-PRINT-DIVISION-SUBTOTALS.
+           PERFORM 700-PRINT-DEPT-SUBTOTALS.
            PERFORM 800-PRINT-FOOTER.
-           CLOSE INPUT-FILE
-               OUTPUT-FILE.
+           PERFORM 120-WRITE-YTD-BALANCE.
+           PERFORM 140-CLEAR-CHECKPOINT.
+           CLOSE OUTPUT-FILE
+               EXCEPTION-FILE
+               CSV-FILE
+               RATE-AUDIT-FILE
+               PRIOR-RATE-FILE.
            STOP RUN.
       ******************************************************************
+      *    SORT AND PRINT ONE DIVISION'S EMPLOYEE FILE. A DIVISION
+      *    ALREADY COMPLETED BY A RUN THIS RUN IS RESTARTING FROM IS
+      *    SKIPPED ENTIRELY; THE DIVISION IN PROGRESS WHEN THAT RUN
+      *    WAS INTERRUPTED PICKS UP RIGHT AFTER THE CHECKPOINTED
+      *    EMPLOYEE
+      ******************************************************************
+       050-PROCESS-DIVISION.
+           MOVE DV-DIVISION-CODE(DIV-IDX) TO CURRENT-DIVISION-CODE.
+           MOVE DV-DIVISION-FILE(DIV-IDX) TO DIVISION-FILE-NAME.
+           IF RESTART-SW = 1
+               AND DIVISION-DONE-SW = 0
+               AND CURRENT-DIVISION-CODE NOT = CHECKPOINT-DIVISION-CODE
+               CONTINUE
+           ELSE
+               MOVE 1 TO DIVISION-DONE-SW
+               MOVE 1 TO FIRST-RECORD-SW
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SW-EMP-TYPE SW-LNAME
+                   USING INPUT-FILE
+                   GIVING SORTED-FILE
+               OPEN INPUT SORTED-FILE
+               PERFORM 900-READ-INPUT
+               PERFORM 910-VALIDATE-INPUT
+               IF RESTART-SW = 1
+                   AND CURRENT-DIVISION-CODE = CHECKPOINT-DIVISION-CODE
+                   MOVE CHECKPOINT-PAGE-NUM TO PAGE-NUM
+                   PERFORM 905-SKIP-TO-CHECKPOINT
+               END-IF
+               PERFORM 100-PRINT-HEADER
+               PERFORM 200-LOOP-FILE
+                   UNTIL EOF-I = 1
+               CLOSE SORTED-FILE
+           END-IF.
+      ******************************************************************
+      *    READ THE PRIOR RUN'S YEAR-TO-DATE DEDUCTION BALANCE
+      ******************************************************************
+       110-READ-YTD-BALANCE.
+           OPEN INPUT YTD-FILE.
+           READ YTD-FILE
+               AT END MOVE 0 TO YR-TOTAL-DEDUCT
+           END-READ.
+           MOVE YR-TOTAL-DEDUCT TO YTD-PRIOR-TOTAL-DEDUCT.
+           CLOSE YTD-FILE.
+      ******************************************************************
+      *    WRITE THE UPDATED YEAR-TO-DATE DEDUCTION BALANCE
+      ******************************************************************
+       120-WRITE-YTD-BALANCE.
+           OPEN OUTPUT YTD-FILE.
+           MOVE YTD-GRAND-TOTAL-DEDUCT TO YR-TOTAL-DEDUCT.
+           WRITE YTD-RECORD.
+           CLOSE YTD-FILE.
+      ******************************************************************
+      *    READ ANY CHECKPOINT LEFT BY A PRIOR RUN THAT WAS INTERRUPTED.
+      *    A NON-BLANK CR-LAST-EMP-ID MEANS THIS RUN SHOULD RESUME
+      *    AFTER THAT EMPLOYEE INSTEAD OF STARTING OVER.
+      ******************************************************************
+       130-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END MOVE SPACES TO CR-DIVISION-CODE
+                   MOVE SPACES TO CR-LAST-EMP-ID
+                   MOVE 0 TO CR-PAGE-NUM
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+           IF CR-LAST-EMP-ID NOT = SPACES
+               MOVE 1 TO RESTART-SW
+               MOVE CR-DIVISION-CODE TO CHECKPOINT-DIVISION-CODE
+               MOVE CR-LAST-EMP-ID TO CHECKPOINT-EMP-ID
+               MOVE CR-PAGE-NUM TO CHECKPOINT-PAGE-NUM
+           END-IF.
+      ******************************************************************
+      *    CLEAR THE CHECKPOINT ONCE A RUN COMPLETES CLEANLY SO THE
+      *    NEXT RUN STARTS FROM THE BEGINNING OF THE FILE AGAIN
+      ******************************************************************
+       140-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CR-DIVISION-CODE.
+           MOVE SPACES TO CR-LAST-EMP-ID.
+           MOVE 0 TO CR-PAGE-NUM.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      ******************************************************************
+      *    OPEN THE PRIOR-RUN RATE SNAPSHOT FOR UPDATE, CREATING IT IF
+      *    THIS IS THE FIRST RUN EVER MADE AGAINST IT
+      ******************************************************************
+       150-OPEN-PRIOR-RATES.
+           OPEN I-O PRIOR-RATE-FILE.
+           IF PRIOR-RATE-STATUS NOT = '00' AND NOT = '05'
+               OPEN OUTPUT PRIOR-RATE-FILE
+               CLOSE PRIOR-RATE-FILE
+               OPEN I-O PRIOR-RATE-FILE
+           END-IF.
+      ******************************************************************
       *    PRINT THE HEADER
       ******************************************************************
        100-PRINT-HEADER.
@@ -198,8 +492,19 @@
       *    LOOPING THROUGH THE RECORDS IN THE EMPL.PROG1 FILE
       ******************************************************************
        200-LOOP-FILE.
-           PERFORM 300-OUTPUT-RECORDS.
+           IF REJECT-SW = 1
+               PERFORM 330-WRITE-EXCEPTION
+           ELSE
+               IF FIRST-RECORD-SW = 0
+                   AND I-EMP-TYPE NOT = PRIOR-EMP-TYPE
+                   PERFORM 100-PRINT-HEADER
+               END-IF
+               MOVE I-EMP-TYPE TO PRIOR-EMP-TYPE
+               MOVE 0 TO FIRST-RECORD-SW
+               PERFORM 300-OUTPUT-RECORDS
+           END-IF.
            PERFORM 900-READ-INPUT.
+           PERFORM 910-VALIDATE-INPUT.
       ******************************************************************
       *    KEEPS TRACK OF NUMBER OF LINES PRINTED
       ******************************************************************
@@ -220,11 +525,13 @@
            MOVE I-EMP-TYPE TO D1-EMP-TYPE.
            MOVE I-TITLE TO D1-TITLE.
            MOVE I-DATE TO D1-DATE.
+           MOVE I-DEPT TO D1-DEPT.
            WRITE OUTPUT-RECORD FROM OUTPUT-DATA1
                AFTER ADVANCING 1 LINE.
            PERFORM 310-PAGE-COUNTER.
            PERFORM 320-PRINT-DEDUCT.
            ADD 1 TO EMP-COUNTER.
+           PERFORM 360-WRITE-CHECKPOINT.
       ******************************************************************
       *    PRINT THE DUDUCT VALUES
       ******************************************************************
@@ -244,6 +551,7 @@
                COMPUTE TOTAL-EMP-DEDUCT = 
                    TOTAL-EMP-DEDUCT + DEDUCT-FORMAT(SUB)
            END-PERFORM.
+           MOVE DEDUCT-DESC(1) TO D2-DEDUCT-DESC.
            MOVE DEDUCT-FORMAT(1) TO D2-DEDUCT1.
            MOVE EMP-RATE-FORMATER TO D2-EMP-RATE.
            MOVE I-EMP-STATUS TO D2-EMP-STATUS.
@@ -254,6 +562,7 @@
            PERFORM VARYING SUB FROM 2 BY 1
                UNTIL SUB > 5
                MOVE I-DEDUCT(SUB) TO DEDUCT-FORMAT(SUB)
+               MOVE DEDUCT-DESC(SUB) TO D3-DEDUCT-DESC
                MOVE DEDUCT-FORMAT(SUB) TO D3-DEDUCTOTHERS
                WRITE OUTPUT-RECORD FROM OUTPUT-DATA3
                    AFTER ADVANCING 1 LINE
@@ -270,8 +579,155 @@
            PERFORM 310-PAGE-COUNTER.
            COMPUTE DEDUCT-COUNT = DEDUCT-COUNT + 1.
            COMPUTE TOTAL-DEDUCT = TOTAL-DEDUCT + TOTAL-EMP-DEDUCT.
+           PERFORM 340-ACCUM-DEPT.
+           PERFORM 345-ACCUM-DIVISION.
+           PERFORM 350-WRITE-CSV.
+           PERFORM 325-AUDIT-RATE-CHANGE.
            MOVE 0 TO TOTAL-EMP-DEDUCT.
       ******************************************************************
+      *    COMPARE THIS EMPLOYEE'S RATE TO THE PRIOR RUN'S SNAPSHOT AND
+      *    LOG A RATE-CHANGE AUDIT RECORD WHEN THEY DIFFER. THE
+      *    SNAPSHOT IS THEN UPDATED TO THIS RUN'S RATE FOR NEXT TIME.
+      ******************************************************************
+       325-AUDIT-RATE-CHANGE.
+           MOVE I-EMP-ID TO PR-EMP-ID.
+           READ PRIOR-RATE-FILE
+               INVALID KEY
+                   MOVE I-EMP-RATE TO PR-EMP-RATE
+                   WRITE PRIOR-RATE-RECORD
+               NOT INVALID KEY
+                   IF PR-EMP-RATE NOT = I-EMP-RATE
+                       PERFORM 326-WRITE-RATE-AUDIT
+                       MOVE I-EMP-RATE TO PR-EMP-RATE
+                       REWRITE PRIOR-RATE-RECORD
+                   END-IF
+           END-READ.
+      ******************************************************************
+      *    WRITE ONE LINE TO THE RATE-CHANGE AUDIT TRAIL
+      ******************************************************************
+       326-WRITE-RATE-AUDIT.
+           MOVE I-EMP-ID TO RA-EMP-ID.
+           MOVE PR-EMP-RATE TO RA-OLD-RATE.
+           MOVE I-EMP-RATE TO RA-NEW-RATE.
+           MOVE I-DATE TO RA-EFFECTIVE-DATE.
+           WRITE RATE-AUDIT-RECORD FROM RATE-AUDIT-OUT.
+      ******************************************************************
+      *    ACCUMULATE RATE AND DEDUCTION TOTALS BY DEPARTMENT FOR THE
+      *    DEPARTMENT SUBTOTAL SECTION PRINTED BEFORE 800-PRINT-FOOTER
+      ******************************************************************
+       340-ACCUM-DEPT.
+           MOVE 0 TO DEPT-FOUND-SW.
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1
+               UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+               IF DT-DEPT-CODE(DEPT-IDX) = I-DEPT
+                   MOVE 1 TO DEPT-FOUND-SW
+                   MOVE DEPT-TABLE-COUNT TO DEPT-IDX
+               END-IF
+           END-PERFORM.
+           IF DEPT-FOUND-SW = 0
+               ADD 1 TO DEPT-TABLE-COUNT
+               SET DEPT-IDX TO DEPT-TABLE-COUNT
+               MOVE I-DEPT TO DT-DEPT-CODE(DEPT-IDX)
+           END-IF.
+           ADD 1 TO DT-COUNT(DEPT-IDX).
+           COMPUTE DT-TOTAL-RATE(DEPT-IDX) =
+               DT-TOTAL-RATE(DEPT-IDX) + EMP-RATE-FORMATER.
+           COMPUTE DT-TOTAL-DEDUCT(DEPT-IDX) =
+               DT-TOTAL-DEDUCT(DEPT-IDX) + TOTAL-EMP-DEDUCT.
+      ******************************************************************
+      *    ACCUMULATE RATE AND DEDUCTION TOTALS FOR THE DIVISION
+      *    CURRENTLY BEING PROCESSED, FOR THE DIVISION SUBTOTAL PAGE
+      *    PRINTED BEFORE 700-PRINT-DEPT-SUBTOTALS
+      ******************************************************************
+       345-ACCUM-DIVISION.
+           ADD 1 TO DV-COUNT(DIV-IDX).
+           COMPUTE DV-TOTAL-RATE(DIV-IDX) =
+               DV-TOTAL-RATE(DIV-IDX) + EMP-RATE-FORMATER.
+           COMPUTE DV-TOTAL-DEDUCT(DIV-IDX) =
+               DV-TOTAL-DEDUCT(DIV-IDX) + TOTAL-EMP-DEDUCT.
+      ******************************************************************
+      *    WRITE THE AP EXTRACT LINE FOR THIS EMPLOYEE
+      ******************************************************************
+       350-WRITE-CSV.
+           MOVE I-EMP-ID TO CSV-EMP-ID.
+           MOVE I-LNAME TO CSV-LNAME.
+           MOVE I-FNAME TO CSV-FNAME.
+           MOVE I-EMP-TYPE TO CSV-EMP-TYPE.
+           MOVE EMP-RATE-FORMATER TO CSV-EMP-RATE.
+           MOVE TOTAL-EMP-DEDUCT TO CSV-TOTAL-DEDUCT.
+           WRITE CSV-RECORD FROM CSV-OUT.
+      ******************************************************************
+      *    WRITE A CHECKPOINT EVERY TEN EMPLOYEES SO A RUN THAT DIES
+      *    PARTWAY THROUGH CAN BE RESTARTED WITHOUT REPRINTING THE
+      *    EMPLOYEES ALREADY WRITTEN TO OUTPUT-FILE
+      ******************************************************************
+       360-WRITE-CHECKPOINT.
+           DIVIDE EMP-COUNTER BY 10 GIVING CHECKPOINT-DUMMY
+               REMAINDER CHECKPOINT-REM.
+           IF CHECKPOINT-REM = 0
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE CURRENT-DIVISION-CODE TO CR-DIVISION-CODE
+               MOVE I-EMP-ID TO CR-LAST-EMP-ID
+               MOVE PAGE-NUM TO CR-PAGE-NUM
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      ******************************************************************
+      *    PRINT THE DEPARTMENT SUBTOTAL SECTION
+      ******************************************************************
+       700-PRINT-DEPT-SUBTOTALS.
+           MOVE SPACES TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD
+               AFTER ADVANCING PAGE.
+           WRITE OUTPUT-RECORD FROM OUTPUT-DEPT-HEADING
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD
+               AFTER ADVANCING 1 LINE.
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1
+               UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+               MOVE DT-DEPT-CODE(DEPT-IDX) TO DD-DEPT-CODE
+               MOVE DT-COUNT(DEPT-IDX) TO DD-COUNT
+               COMPUTE DD-AVG-RATE =
+                   DT-TOTAL-RATE(DEPT-IDX) / DT-COUNT(DEPT-IDX)
+               MOVE DT-TOTAL-DEDUCT(DEPT-IDX) TO DD-TOTAL-DEDUCT
+               WRITE OUTPUT-RECORD FROM OUTPUT-DEPT-DATA
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM.
+      ******************************************************************
+      *    PRINT THE DIVISION SUBTOTAL SECTION
+      ******************************************************************
+       750-PRINT-DIVISION-SUBTOTALS.
+           MOVE SPACES TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD
+               AFTER ADVANCING PAGE.
+           WRITE OUTPUT-RECORD FROM OUTPUT-DIV-HEADING
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD
+               AFTER ADVANCING 1 LINE.
+           PERFORM VARYING DIV-IDX FROM 1 BY 1
+               UNTIL DIV-IDX > DIVISION-TABLE-COUNT
+               MOVE DV-DIVISION-CODE(DIV-IDX) TO DV-DATA-CODE
+               MOVE DV-COUNT(DIV-IDX) TO DV-DATA-COUNT
+               IF DV-COUNT(DIV-IDX) NOT = 0
+                   COMPUTE DV-DATA-AVG-RATE =
+                       DV-TOTAL-RATE(DIV-IDX) / DV-COUNT(DIV-IDX)
+               END-IF
+               MOVE DV-TOTAL-DEDUCT(DIV-IDX) TO DV-DATA-TOTAL-DEDUCT
+               WRITE OUTPUT-RECORD FROM OUTPUT-DIV-DATA
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM.
+      ******************************************************************
+      *    WRITE A REJECTED RECORD TO THE EXCEPTION FILE
+      ******************************************************************
+       330-WRITE-EXCEPTION.
+           MOVE I-EMP-ID TO EX-EMP-ID.
+           MOVE I-LNAME TO EX-LNAME.
+           MOVE I-FNAME TO EX-FNAME.
+           WRITE EXCEPTION-RECORD FROM EXCEPTION-OUT.
+           ADD 1 TO EXCEPT-COUNTER.
+      ******************************************************************
       *    PRINT THE FOOTER DATA
       ******************************************************************
        800-PRINT-FOOTER.
@@ -287,30 +743,82 @@
                AFTER ADVANCING 1 LINE.
       *    PRINT FOOTER LINE 1.
            MOVE EMP-COUNTER TO F1-EMP-COUNTER.
+           MOVE EXCEPT-COUNTER TO F1-EXCEPT-COUNT.
            WRITE OUTPUT-RECORD FROM OUTPUT-FOOTER1
                AFTER ADVANCING 1 LINE.
       *    PRINT FOOTER LINE 2.
            MOVE EMP-H-COUNT TO F2-EMP-H-COUNT.
-           COMPUTE TOTAL-H-RATE = TOTAL-H-RATE / EMP-H-COUNT.
+           IF EMP-H-COUNT NOT = 0
+               COMPUTE TOTAL-H-RATE = TOTAL-H-RATE / EMP-H-COUNT
+           END-IF.
            MOVE TOTAL-H-RATE TO F2-AVG-H-RATE.
-           COMPUTE TOTAL-AVG-DEDUCT = TOTAL-DEDUCT / DEDUCT-COUNT.
+           IF DEDUCT-COUNT NOT = 0
+               COMPUTE TOTAL-AVG-DEDUCT = TOTAL-DEDUCT / DEDUCT-COUNT
+           END-IF.
            MOVE TOTAL-AVG-DEDUCT TO F2-TOTAL-AVG-DEDUCT.
            WRITE OUTPUT-RECORD FROM OUTPUT-FOOTER2
                AFTER ADVANCING 1 LINE.
       *    PRINT FOOTER LINE 3.
-           MOVE EMP-S-COUNT TO F3-EMP-S-COUNT
-           COMPUTE TOTAL-S-RATE = TOTAL-S-RATE / EMP-S-COUNT.
+           MOVE EMP-S-COUNT TO F3-EMP-S-COUNT.
+           IF EMP-S-COUNT NOT = 0
+               COMPUTE TOTAL-S-RATE = TOTAL-S-RATE / EMP-S-COUNT
+           END-IF.
            MOVE TOTAL-S-RATE TO F3-AVG-S-RATE.
            MOVE TOTAL-DEDUCT TO F3-TOTAL-DEDUCT.
            WRITE OUTPUT-RECORD FROM OUTPUT-FOOTER3
                AFTER ADVANCING 1 LINE.
+      *    PRINT FOOTER LINE 4 - YEAR-TO-DATE CARRY FORWARD.
+           COMPUTE YTD-GRAND-TOTAL-DEDUCT =
+               YTD-PRIOR-TOTAL-DEDUCT + TOTAL-DEDUCT.
+           MOVE YTD-GRAND-TOTAL-DEDUCT TO F4-YTD-TOTAL-DEDUCT.
+           WRITE OUTPUT-RECORD FROM OUTPUT-FOOTER4
+               AFTER ADVANCING 1 LINE.
       ******************************************************************
       *    READ IN NEWEMP FILE
       ******************************************************************
        900-READ-INPUT.
-           READ INPUT-FILE INTO INPUT-DATA
+           READ SORTED-FILE INTO INPUT-DATA
                AT END MOVE 1 TO EOF-I.
       ******************************************************************
+      *    FAST-FORWARD PAST THE EMPLOYEES ALREADY PRINTED BY THE RUN
+      *    THIS ONE IS RESTARTING, STOPPING RIGHT AFTER THE EMPLOYEE
+      *    RECORDED ON THE CHECKPOINT
+      ******************************************************************
+       905-SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL EOF-I = 1 OR I-EMP-ID = CHECKPOINT-EMP-ID
+               PERFORM 900-READ-INPUT
+               PERFORM 910-VALIDATE-INPUT
+           END-PERFORM.
+           IF EOF-I = 0
+               PERFORM 900-READ-INPUT
+               PERFORM 910-VALIDATE-INPUT
+           END-IF.
+      ******************************************************************
+      *    VALIDATE THE EMPLOYEE STATUS, SSN AND RATE ON THE RECORD
+      *    JUST READ. BAD RECORDS ARE ROUTED TO THE EXCEPTION FILE
+      *    INSTEAD OF THE PRINTED REPORT AND FOOTER TOTALS.
+      ******************************************************************
+       910-VALIDATE-INPUT.
+           MOVE 0 TO REJECT-SW.
+           MOVE SPACES TO EX-REASON.
+           IF EOF-I = 0
+               IF I-EMP-STATUS NOT = 'H' AND I-EMP-STATUS NOT = 'S'
+                   MOVE 1 TO REJECT-SW
+                   MOVE 'INVALID EMP STATUS - MUST BE H OR S'
+                       TO EX-REASON
+               END-IF
+               IF I-SSN NOT NUMERIC
+                   MOVE 1 TO REJECT-SW
+                   MOVE 'INVALID SSN - NOT NUMERIC' TO EX-REASON
+               END-IF
+               IF I-EMP-RATE-WHOLE NOT NUMERIC
+                   OR I-EMP-RATE-WHOLE = 0
+                   MOVE 1 TO REJECT-SW
+                   MOVE 'INVALID EMP RATE - ZERO OR NOT NUMERIC'
+                       TO EX-REASON
+               END-IF
+           END-IF.
+      ******************************************************************
       *    ENDING LINE
       ******************************************************************
        END PROGRAM project1.
