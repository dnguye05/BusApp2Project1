@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    EMPLOYEE MASTER MAINTENANCE TRANSACTION RECORD LAYOUT
+      *    USED BY maint1 TO ADD/CHANGE/DELETE EMPL.PROG1 MASTER
+      *    RECORDS. T-TRANS-CODE IS 'A' (ADD), 'C' (CHANGE) OR
+      *    'D' (DELETE); FIELDS AFTER T-EMP-ID ARE ONLY USED ON
+      *    ADD AND CHANGE TRANSACTIONS.
+      ******************************************************************
+       01  TRANS-DATA.
+           03 T-TRANS-CODE PIC X(1).
+           03 T-EMP-ID PIC X(7).
+           03 T-LNAME PIC X(15).
+           03 T-FNAME PIC X(15).
+           03 T-EMP-TYPE PIC X(2).
+           03 T-TITLE PIC X(17).
+           03 T-SSN PIC X(9).
+           03 T-DEPT PIC X(4).
+           03 FILLER PIC X(19).
+           03 T-DATE PIC X(8).
+           03 FILLER PIC X(2).
+           03 T-EMP-RATE.
+               05 T-EMP-RATE-WHOLE PIC 9(4).
+               05 T-EMP-RATE-DECIMAL PIC P9(2).
+           03 T-EMP-STATUS PIC X(1).
+           03 T-DEDUCT OCCURS 5 TIMES.
+               05 T-DEDUCT-WHOLE PIC 9(3).
+               05 T-DEDUCT-DECIMAL PIC P9(2).
