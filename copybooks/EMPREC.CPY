@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    EMPLOYEE MASTER RECORD LAYOUT
+      *    SHARED BY project1 AND THE EMPLOYEE MASTER MAINTENANCE
+      *    PROGRAM (maint1) SO BOTH PROGRAMS AGREE ON THE FIELDS THAT
+      *    MAKE UP AN EMPL.PROG1 MASTER RECORD.
+      ******************************************************************
+       01  INPUT-DATA.
+           03 I-EMP-ID PIC X(7).
+           03 I-LNAME PIC X(15).
+           03 I-FNAME PIC X(15).
+           03 I-EMP-TYPE PIC X(2).
+           03 I-TITLE PIC X(17).
+           03 I-SSN PIC X(9).
+           03 I-DEPT PIC X(4).
+           03 FILLER PIC X(20).
+           03 I-DATE PIC X(8).
+           03 FILLER PIC X(2).
+           03 I-EMP-RATE.
+               05 I-EMP-RATE-WHOLE PIC 9(4).
+               05 I-EMP-RATE-DECIMAL PIC P9(2).
+           03 I-EMP-STATUS PIC X(1).
+           03 I-DEDUCT OCCURS 5 TIMES.
+               05 I-DEDUCT-WHOLE PIC 9(3).
+               05 I-DEDUCT-DECIMAL PIC P9(2).
